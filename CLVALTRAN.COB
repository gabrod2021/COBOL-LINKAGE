@@ -1,161 +1,832 @@
-      *----------------------------------------------------------------*
-      *  Purpose: CLASE 16 - EJERCICIO 1
-      *
-      *----------------------------------------------------------------*
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. CLVALTRAN.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-
-       DATA DIVISION.
-
-        WORKING-STORAGE SECTION.
-
-          01 WS-VAR-AUX.
-           05 WS-VALIDAR-DATOS                 PIC X(01) VALUE SPACES.
-             88 VALIDACION-OK                 VALUE 'S'.
-             88 VALIDACION-NOTOK              VALUE 'N'.
-
-
-
-       LINKAGE SECTION.
-
-
-
-       01 LK-TRANSFERENCIAS.
-          05 LK-NRO-OPERACION                  PIC 9(10).
-          05 LK-FECHA                          PIC X(10).
-          05 LK-CUENTA-DEBITO                  PIC X(22).
-          05 LK-NRO-DOCUMENTO-D                PIC X(15).
-          05 LK-CUENTA-CREDITO                 PIC X(22).
-          05 LK-NRO-DOCUMENTO-C                PIC X(15).
-          05 LK-COD-MONEDA                     PIC X(02).
-          05 LK-IMPORTE                        PIC 9(10)V9(02).
-          05 LK-COD-CONCEPTO                   PIC X(03).
-          05 LK-OBSERVACION                    PIC X(11).
-
-
-
-
-
-
-       PROCEDURE DIVISION USING LK-TRANSFERENCIAS.
-
-
-
-
-
-      *----------------------------------------------------------------*
-
-           PERFORM 1000-VALIDAR-DATOS
-              THRU 1000-VALIDAR-DATOS-EXIT.
-
-
-
-           STOP RUN.
-      *----------------------------------------------------------------*
-       1000-VALIDAR-DATOS.
-
-           SET VALIDACION-OK TO TRUE.
-
-
-
-           IF LK-FECHA  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-
-           IF LK-CUENTA-DEBITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-NRO-DOCUMENTO-D  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-CUENTA-CREDITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-COD-MONEDA  NOT EQUAL '01'
-           AND LK-COD-MONEDA  NOT EQUAL '02'
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-FECHA  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-
-           IF LK-CUENTA-DEBITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-NRO-DOCUMENTO-D  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-CUENTA-CREDITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-COD-MONEDA  NOT EQUAL '01'
-           AND LK-COD-MONEDA  NOT EQUAL '02'
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-           IF LK-FECHA  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-
-           IF LK-CUENTA-DEBITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-NRO-DOCUMENTO-D  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-CUENTA-CREDITO  EQUAL SPACES
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           IF LK-COD-MONEDA  NOT EQUAL '01'
-           AND LK-COD-MONEDA  NOT EQUAL '02'
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-           IF LK-IMPORTE  IS NOT NUMERIC
-           or LK-IMPORTE  <= ZEROS
-
-              SET VALIDACION-NOTOK TO TRUE
-           END-IF.
-
-           EVALUATE LK-COD-CONCEPTO
-             WHEN  'VAR'
-             WHEN  'ALQ'
-             WHEN  'FAC'
-             WHEN  'HON'
-                CONTINUE
-             WHEN OTHER
-
-               SET VALIDACION-NOTOK TO TRUE
-           END-EVALUATE.
-
-
-           IF VALIDACION-NOTOK
-              DISPLAY 'La transferencia ' LK-NRO-OPERACION
-              ' No paso la validacion  '
-           ELSE
-
-              DISPLAY 'La transferencia ' LK-NRO-OPERACION
-              ' si paso la validacion  '
-           END-IF.
-       1000-VALIDAR-DATOS-EXIT.
-           EXIT.
-      *----------------------------------------------------------------*
-       END PROGRAM CLVALTRAN.
+      *----------------------------------------------------------------*
+      *  Purpose: CLASE 16 - EJERCICIO 1
+      *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CLVALTRAN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACF ASSIGN TO "TRANSACF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACF.
+
+           SELECT CTAMAEST ASSIGN TO "CTAMAEST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-NRO-CUENTA
+               FILE STATUS IS WS-STATUS-CTAMAEST.
+
+           SELECT TASACAMB ASSIGN TO "TASACAMB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TASACAMB.
+
+           SELECT CONCTAB ASSIGN TO "CONCTAB"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONCTAB.
+
+           SELECT RECHAZOS ASSIGN TO "RECHAZOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RECHAZOS.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACF.
+           COPY TRANREG_TR.
+
+       FD  CTAMAEST.
+           COPY CTAMAEST.
+
+       FD  TASACAMB.
+           COPY TASACAMB.
+
+       FD  CONCTAB.
+           COPY CONCTAB.
+
+       FD  RECHAZOS.
+           COPY RECHAZO.
+
+
+        WORKING-STORAGE SECTION.
+
+          01 WS-PRIMERA-VEZ                    PIC X(01) VALUE 'S'.
+             88 WS-ES-PRIMERA-VEZ              VALUE 'S'.
+
+          01 WS-INDICADORES-ARCHIVO.
+             05 WS-STATUS-TRANSACF             PIC X(02).
+             05 WS-STATUS-CTAMAEST             PIC X(02).
+             05 WS-STATUS-TASACAMB             PIC X(02).
+             05 WS-STATUS-CONCTAB              PIC X(02).
+             05 WS-STATUS-RECHAZOS             PIC X(02).
+
+          01 WS-FIN-ARCHIVO                    PIC X(01).
+             88 WS-HAY-MAS-REGISTROS           VALUE 'N'.
+             88 WS-NO-HAY-MAS-REGISTROS        VALUE 'S'.
+
+      *    -- fecha de proceso, calculada una sola vez -------------*
+          01 WS-FECHA-SISTEMA.
+             05 WS-FECHA-SIS-ANIO              PIC 9(04).
+             05 WS-FECHA-SIS-MES               PIC 9(02).
+             05 WS-FECHA-SIS-DIA               PIC 9(02).
+          01 WS-FECHA-SISTEMA-TEXTO            PIC X(10).
+          01 WS-FECHA-SISTEMA-NUM              PIC 9(08).
+
+      *    -- tabla de tasas de cambio del dia ------------------------*
+          01 WS-TABLA-TASAS.
+             05 WS-CANT-TASAS                  PIC 9(03) COMP
+                                                VALUE ZERO.
+             05 WS-TASAS-DET OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-CANT-TASAS
+                   INDEXED BY WS-IDX-TASA.
+                10 WS-TASA-MON-ORIGEN          PIC X(02).
+                10 WS-TASA-MON-DESTINO         PIC X(02).
+                10 WS-TASA-VALOR               PIC 9(04)V9(06).
+          01 WS-TASA-ENCONTRADA                PIC X(01).
+             88 WS-TASA-OK                     VALUE 'S'.
+             88 WS-TASA-NOTOK                  VALUE 'N'.
+
+      *    -- tabla de codigos de concepto validos --------------------*
+          01 WS-TABLA-CONCEPTOS.
+             05 WS-CANT-CONCEPTOS              PIC 9(03) COMP
+                                                VALUE ZERO.
+             05 WS-CONCEPTO-DET OCCURS 1 TO 30 TIMES
+                   DEPENDING ON WS-CANT-CONCEPTOS
+                   INDEXED BY WS-IDX-CONCEPTO.
+                10 WS-CONCEPTO-COD             PIC X(03).
+                10 WS-CONCEPTO-DESC            PIC X(30).
+          01 WS-CONCEPTO-ENCONTRADO            PIC X(01).
+             88 WS-CONCEPTO-OK                 VALUE 'S'.
+             88 WS-CONCEPTO-NOTOK              VALUE 'N'.
+
+      *    -- dias por mes, para la validacion de calendario ----------*
+          01 WS-TABLA-DIAS-MES-DATOS.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 28.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 30.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 30.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 30.
+             05 FILLER                         PIC 9(02) VALUE 31.
+             05 FILLER                         PIC 9(02) VALUE 30.
+             05 FILLER                         PIC 9(02) VALUE 31.
+          01 WS-TABLA-DIAS-MES REDEFINES WS-TABLA-DIAS-MES-DATOS.
+             05 WS-DIAS-MES OCCURS 12 TIMES    PIC 9(02).
+
+      *    -- desglose de la fecha ingresada ----------------------*
+          01 WS-FECHA-DIA-X                    PIC X(02).
+          01 WS-FECHA-MES-X                    PIC X(02).
+          01 WS-FECHA-ANIO-X                   PIC X(04).
+          01 WS-FP-DIA                         PIC 9(02).
+          01 WS-FP-MES                         PIC 9(02).
+          01 WS-FP-ANIO                        PIC 9(04).
+          01 WS-FECHA-NUM                      PIC 9(08).
+          01 WS-DIAS-MES-MAX                   PIC 9(02).
+          01 WS-COCIENTE                       PIC 9(06).
+          01 WS-RESTO-4                        PIC 9(04).
+          01 WS-RESTO-100                      PIC 9(04).
+          01 WS-RESTO-400                      PIC 9(04).
+          01 WS-ES-BISIESTO                    PIC X(01).
+             88 WS-ANIO-BISIESTO               VALUE 'S'.
+             88 WS-ANIO-NO-BISIESTO            VALUE 'N'.
+          01 WS-FECHA-ES-VALIDA                PIC X(01).
+             88 WS-FECHA-VALIDA                VALUE 'S'.
+             88 WS-FECHA-INVALIDA              VALUE 'N'.
+
+      *    -- armado del motivo de rechazo ------------------------*
+          01 WS-MOTIVO-RECHAZO                 PIC X(250).
+          01 WS-MOTIVO-TEXTO-TMP               PIC X(40).
+          01 WS-PTR-MOTIVO                     PIC 9(03) COMP.
+          01 WS-LARGO-MOTIVO                   PIC 9(03) COMP.
+
+
+       LINKAGE SECTION.
+
+       COPY TRANREG.
+
+       01 LK-MODO-LLAMADA                      PIC X(01).
+          88 LK-MODO-NORMAL                    VALUE ' ' 'N'.
+          88 LK-MODO-FINALIZAR                 VALUE 'F'.
+
+
+       PROCEDURE DIVISION USING LK-TRANSFERENCIAS LK-MODO-LLAMADA.
+      *----------------------------------------------------------------*
+
+           IF LK-MODO-FINALIZAR
+              PERFORM 9000-FINALIZAR
+                 THRU 9000-FINALIZAR-EXIT
+              GOBACK
+           END-IF.
+
+           IF WS-ES-PRIMERA-VEZ
+              PERFORM 0100-INICIALIZAR
+                 THRU 0100-INICIALIZAR-EXIT
+           END-IF.
+
+           PERFORM 1000-VALIDAR-DATOS
+              THRU 1000-VALIDAR-DATOS-EXIT.
+
+           GOBACK.
+
+
+      *----------------------------------------------------------------*
+       0100-INICIALIZAR.
+
+           ACCEPT WS-FECHA-SISTEMA FROM DATE YYYYMMDD.
+           MOVE WS-FECHA-SISTEMA TO WS-FECHA-SISTEMA-NUM.
+           STRING WS-FECHA-SIS-DIA  DELIMITED BY SIZE
+                  '-'               DELIMITED BY SIZE
+                  WS-FECHA-SIS-MES  DELIMITED BY SIZE
+                  '-'               DELIMITED BY SIZE
+                  WS-FECHA-SIS-ANIO DELIMITED BY SIZE
+             INTO WS-FECHA-SISTEMA-TEXTO.
+
+           OPEN INPUT CTAMAEST.
+
+           OPEN INPUT TASACAMB.
+           IF WS-STATUS-TASACAMB EQUAL '00'
+              SET WS-HAY-MAS-REGISTROS TO TRUE
+              PERFORM 0110-CARGAR-TASAS
+                 THRU 0110-CARGAR-TASAS-EXIT
+                 UNTIL WS-NO-HAY-MAS-REGISTROS
+              CLOSE TASACAMB
+           END-IF.
+
+           OPEN INPUT CONCTAB.
+           IF WS-STATUS-CONCTAB EQUAL '00'
+              SET WS-HAY-MAS-REGISTROS TO TRUE
+              PERFORM 0120-CARGAR-CONCEPTOS
+                 THRU 0120-CARGAR-CONCEPTOS-EXIT
+                 UNTIL WS-NO-HAY-MAS-REGISTROS
+              CLOSE CONCTAB
+           END-IF.
+
+           OPEN EXTEND RECHAZOS.
+           IF WS-STATUS-RECHAZOS EQUAL '35'
+              OPEN OUTPUT RECHAZOS
+              CLOSE RECHAZOS
+              OPEN EXTEND RECHAZOS
+           END-IF.
+
+           MOVE 'N' TO WS-PRIMERA-VEZ.
+
+       0100-INICIALIZAR-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       0110-CARGAR-TASAS.
+
+           READ TASACAMB
+               AT END
+                  SET WS-NO-HAY-MAS-REGISTROS TO TRUE
+               NOT AT END
+                  IF TC-FECHA-VIGENCIA EQUAL WS-FECHA-SISTEMA-TEXTO
+                     ADD 1 TO WS-CANT-TASAS
+                     MOVE TC-COD-MONEDA-ORIGEN
+                       TO WS-TASA-MON-ORIGEN(WS-CANT-TASAS)
+                     MOVE TC-COD-MONEDA-DESTINO
+                       TO WS-TASA-MON-DESTINO(WS-CANT-TASAS)
+                     MOVE TC-VALOR-TASA
+                       TO WS-TASA-VALOR(WS-CANT-TASAS)
+                  END-IF
+           END-READ.
+
+       0110-CARGAR-TASAS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       0120-CARGAR-CONCEPTOS.
+
+           READ CONCTAB
+               AT END
+                  SET WS-NO-HAY-MAS-REGISTROS TO TRUE
+               NOT AT END
+                  ADD 1 TO WS-CANT-CONCEPTOS
+                  MOVE CC-COD-CONCEPTO
+                    TO WS-CONCEPTO-COD(WS-CANT-CONCEPTOS)
+                  MOVE CC-DESCRIPCION
+                    TO WS-CONCEPTO-DESC(WS-CANT-CONCEPTOS)
+           END-READ.
+
+       0120-CARGAR-CONCEPTOS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1000-VALIDAR-DATOS.
+
+           SET LK-VALIDACION-OK TO TRUE.
+           SET LK-NO-ES-DUPLICADO TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+           MOVE 1 TO WS-PTR-MOTIVO.
+
+           PERFORM 1100-VALIDAR-FECHA
+              THRU 1100-VALIDAR-FECHA-EXIT.
+
+           PERFORM 1200-VALIDAR-CUENTAS
+              THRU 1200-VALIDAR-CUENTAS-EXIT.
+
+           PERFORM 1300-VALIDAR-MONEDA
+              THRU 1300-VALIDAR-MONEDA-EXIT.
+
+           PERFORM 1400-VALIDAR-IMPORTE
+              THRU 1400-VALIDAR-IMPORTE-EXIT.
+
+           PERFORM 1500-VALIDAR-CONCEPTO
+              THRU 1500-VALIDAR-CONCEPTO-EXIT.
+
+           IF LK-VALIDACION-OK
+              PERFORM 1600-VERIFICAR-DUPLICADO
+                 THRU 1600-VERIFICAR-DUPLICADO-EXIT
+           END-IF.
+
+           IF LK-VALIDACION-OK
+              IF LK-COD-MONEDA EQUAL LK-COD-MONEDA-CREDITO
+                 MOVE LK-IMPORTE TO LK-IMPORTE-CREDITO
+                 MOVE 1,000000 TO LK-TASA-CAMBIO
+              ELSE
+                 PERFORM 1700-CONVERTIR-MONEDA
+                    THRU 1700-CONVERTIR-MONEDA-EXIT
+              END-IF
+           ELSE
+              MOVE ZEROS TO LK-IMPORTE-CREDITO LK-TASA-CAMBIO
+           END-IF.
+
+           IF LK-VALIDACION-OK
+              SET LK-POSTEO-PENDIENTE TO TRUE
+           ELSE
+              SET LK-POSTEO-NA TO TRUE
+           END-IF.
+
+           IF LK-VALIDACION-NOTOK
+              PERFORM 1800-REGISTRAR-RECHAZO
+                 THRU 1800-REGISTRAR-RECHAZO-EXIT
+              DISPLAY 'La transferencia ' LK-NRO-OPERACION
+                 ' No paso la validacion  '
+              DISPLAY '  Motivo: ' WS-MOTIVO-RECHAZO
+           ELSE
+              DISPLAY 'La transferencia ' LK-NRO-OPERACION
+                 ' si paso la validacion  '
+           END-IF.
+
+       1000-VALIDAR-DATOS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1100-VALIDAR-FECHA.
+
+           SET WS-FECHA-VALIDA TO TRUE.
+
+           IF LK-FECHA EQUAL SPACES
+              SET WS-FECHA-INVALIDA TO TRUE
+           ELSE
+              IF LK-FECHA(3:1) NOT EQUAL '-'
+              OR LK-FECHA(6:1) NOT EQUAL '-'
+                 SET WS-FECHA-INVALIDA TO TRUE
+              ELSE
+                 MOVE LK-FECHA(1:2) TO WS-FECHA-DIA-X
+                 MOVE LK-FECHA(4:2) TO WS-FECHA-MES-X
+                 MOVE LK-FECHA(7:4) TO WS-FECHA-ANIO-X
+                 IF WS-FECHA-DIA-X  IS NOT NUMERIC
+                 OR WS-FECHA-MES-X  IS NOT NUMERIC
+                 OR WS-FECHA-ANIO-X IS NOT NUMERIC
+                    SET WS-FECHA-INVALIDA TO TRUE
+                 ELSE
+                    MOVE WS-FECHA-DIA-X  TO WS-FP-DIA
+                    MOVE WS-FECHA-MES-X  TO WS-FP-MES
+                    MOVE WS-FECHA-ANIO-X TO WS-FP-ANIO
+                    PERFORM 1110-VALIDAR-FECHA-CALENDARIO
+                       THRU 1110-VALIDAR-FECHA-CALENDARIO-EXIT
+                 END-IF
+              END-IF
+           END-IF.
+
+           IF WS-FECHA-INVALIDA
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE SPACES TO WS-MOTIVO-TEXTO-TMP
+              STRING 'FECHA INVALIDA(' DELIMITED BY SIZE
+                     LK-FECHA          DELIMITED BY SIZE
+                     ')'               DELIMITED BY SIZE
+                INTO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1100-VALIDAR-FECHA-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1110-VALIDAR-FECHA-CALENDARIO.
+
+           IF WS-FP-MES < 1 OR WS-FP-MES > 12
+              SET WS-FECHA-INVALIDA TO TRUE
+           ELSE
+              DIVIDE WS-FP-ANIO BY 4   GIVING WS-COCIENTE
+                                       REMAINDER WS-RESTO-4
+              DIVIDE WS-FP-ANIO BY 100 GIVING WS-COCIENTE
+                                       REMAINDER WS-RESTO-100
+              DIVIDE WS-FP-ANIO BY 400 GIVING WS-COCIENTE
+                                       REMAINDER WS-RESTO-400
+
+              IF WS-RESTO-400 EQUAL 0
+                 SET WS-ANIO-BISIESTO TO TRUE
+              ELSE
+                 IF WS-RESTO-100 EQUAL 0
+                    SET WS-ANIO-NO-BISIESTO TO TRUE
+                 ELSE
+                    IF WS-RESTO-4 EQUAL 0
+                       SET WS-ANIO-BISIESTO TO TRUE
+                    ELSE
+                       SET WS-ANIO-NO-BISIESTO TO TRUE
+                    END-IF
+                 END-IF
+              END-IF
+
+              MOVE WS-DIAS-MES(WS-FP-MES) TO WS-DIAS-MES-MAX
+              IF WS-FP-MES EQUAL 2 AND WS-ANIO-BISIESTO
+                 MOVE 29 TO WS-DIAS-MES-MAX
+              END-IF
+
+              IF WS-FP-DIA < 1 OR WS-FP-DIA > WS-DIAS-MES-MAX
+                 SET WS-FECHA-INVALIDA TO TRUE
+              ELSE
+                 COMPUTE WS-FECHA-NUM = WS-FP-ANIO * 10000
+                                      + WS-FP-MES  * 100
+                                      + WS-FP-DIA
+                 IF WS-FECHA-NUM < WS-FECHA-SISTEMA-NUM
+                    SET WS-FECHA-INVALIDA TO TRUE
+                 END-IF
+              END-IF
+           END-IF.
+
+       1110-VALIDAR-FECHA-CALENDARIO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1200-VALIDAR-CUENTAS.
+
+      *    Si el maestro de cuentas no pudo abrirse, se rechaza la
+      *    transferencia en lugar de dejar pasar cuentas sin validar.
+           IF WS-STATUS-CTAMAEST NOT EQUAL '00'
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'CTAMAEST NO DISPONIBLE' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+           IF LK-CUENTA-DEBITO EQUAL SPACES
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'CUENTA DEBITO VACIA' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           ELSE
+              IF WS-STATUS-CTAMAEST EQUAL '00'
+                 PERFORM 1210-BUSCAR-CUENTA-DEBITO
+                    THRU 1210-BUSCAR-CUENTA-DEBITO-EXIT
+              END-IF
+           END-IF.
+
+           IF LK-NRO-DOCUMENTO-D EQUAL SPACES
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'NRO DOCUMENTO DEBITO VACIO' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+           IF LK-CUENTA-CREDITO EQUAL SPACES
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'CUENTA CREDITO VACIA' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           ELSE
+              IF WS-STATUS-CTAMAEST EQUAL '00'
+                 PERFORM 1220-BUSCAR-CUENTA-CREDITO
+                    THRU 1220-BUSCAR-CUENTA-CREDITO-EXIT
+              END-IF
+           END-IF.
+
+           IF LK-NRO-DOCUMENTO-C EQUAL SPACES
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'NRO DOCUMENTO CREDITO VACIO' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1200-VALIDAR-CUENTAS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1210-BUSCAR-CUENTA-DEBITO.
+
+           MOVE LK-CUENTA-DEBITO TO CM-NRO-CUENTA.
+           READ CTAMAEST
+               INVALID KEY
+                  SET LK-VALIDACION-NOTOK TO TRUE
+                  MOVE 'CUENTA DEBITO INEXISTENTE'
+                    TO WS-MOTIVO-TEXTO-TMP
+                  PERFORM 1900-AGREGAR-MOTIVO
+                     THRU 1900-AGREGAR-MOTIVO-EXIT
+               NOT INVALID KEY
+                  IF CM-CUENTA-CERRADA
+                     SET LK-VALIDACION-NOTOK TO TRUE
+                     MOVE 'CUENTA DEBITO CERRADA' TO WS-MOTIVO-TEXTO-TMP
+                     PERFORM 1900-AGREGAR-MOTIVO
+                        THRU 1900-AGREGAR-MOTIVO-EXIT
+                  END-IF
+                  IF CM-COD-MONEDA NOT EQUAL LK-COD-MONEDA
+                     SET LK-VALIDACION-NOTOK TO TRUE
+                     MOVE 'MONEDA CTA DEBITO NO COINCIDE'
+                       TO WS-MOTIVO-TEXTO-TMP
+                     PERFORM 1900-AGREGAR-MOTIVO
+                        THRU 1900-AGREGAR-MOTIVO-EXIT
+                  END-IF
+           END-READ.
+
+       1210-BUSCAR-CUENTA-DEBITO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1220-BUSCAR-CUENTA-CREDITO.
+
+           MOVE LK-CUENTA-CREDITO TO CM-NRO-CUENTA.
+           READ CTAMAEST
+               INVALID KEY
+                  SET LK-VALIDACION-NOTOK TO TRUE
+                  MOVE 'CUENTA CREDITO INEXISTENTE'
+                    TO WS-MOTIVO-TEXTO-TMP
+                  PERFORM 1900-AGREGAR-MOTIVO
+                     THRU 1900-AGREGAR-MOTIVO-EXIT
+               NOT INVALID KEY
+                  IF CM-CUENTA-CERRADA
+                     SET LK-VALIDACION-NOTOK TO TRUE
+                     MOVE 'CUENTA CREDITO CERRADA'
+                       TO WS-MOTIVO-TEXTO-TMP
+                     PERFORM 1900-AGREGAR-MOTIVO
+                        THRU 1900-AGREGAR-MOTIVO-EXIT
+                  END-IF
+                  IF CM-COD-MONEDA NOT EQUAL LK-COD-MONEDA-CREDITO
+                     SET LK-VALIDACION-NOTOK TO TRUE
+                     MOVE 'MONEDA CTA CREDITO NO COINCIDE'
+                       TO WS-MOTIVO-TEXTO-TMP
+                     PERFORM 1900-AGREGAR-MOTIVO
+                        THRU 1900-AGREGAR-MOTIVO-EXIT
+                  END-IF
+           END-READ.
+
+       1220-BUSCAR-CUENTA-CREDITO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1300-VALIDAR-MONEDA.
+
+           IF LK-COD-MONEDA NOT EQUAL '01'
+           AND LK-COD-MONEDA NOT EQUAL '02'
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE SPACES TO WS-MOTIVO-TEXTO-TMP
+              STRING 'COD MONEDA DEBITO INVALIDO('
+                                        DELIMITED BY SIZE
+                     LK-COD-MONEDA      DELIMITED BY SIZE
+                     ')'                DELIMITED BY SIZE
+                INTO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+           IF LK-COD-MONEDA-CREDITO NOT EQUAL '01'
+           AND LK-COD-MONEDA-CREDITO NOT EQUAL '02'
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE SPACES TO WS-MOTIVO-TEXTO-TMP
+              STRING 'COD MONEDA CREDITO INVALIDO('
+                                        DELIMITED BY SIZE
+                     LK-COD-MONEDA-CREDITO
+                                        DELIMITED BY SIZE
+                     ')'                DELIMITED BY SIZE
+                INTO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1300-VALIDAR-MONEDA-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1400-VALIDAR-IMPORTE.
+
+           IF LK-IMPORTE IS NOT NUMERIC
+           OR LK-IMPORTE <= ZEROS
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'IMPORTE INVALIDO' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1400-VALIDAR-IMPORTE-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1500-VALIDAR-CONCEPTO.
+
+           SET WS-CONCEPTO-NOTOK TO TRUE.
+           MOVE SPACES TO LK-DESC-CONCEPTO.
+
+      *    Si CONCTAB no pudo abrirse, no es lo mismo que un codigo
+      *    mal tipeado: se informa con un motivo propio en lugar de
+      *    rechazar todo como "codigo invalido".
+           IF WS-STATUS-CONCTAB NOT EQUAL '00'
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'CONCTAB NO DISPONIBLE' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           ELSE
+              IF WS-CANT-CONCEPTOS > 0
+                 PERFORM 1510-BUSCAR-CONCEPTO
+                    THRU 1510-BUSCAR-CONCEPTO-EXIT
+                    VARYING WS-IDX-CONCEPTO FROM 1 BY 1
+                    UNTIL WS-IDX-CONCEPTO > WS-CANT-CONCEPTOS
+                       OR WS-CONCEPTO-OK
+              END-IF
+
+              IF WS-CONCEPTO-NOTOK
+                 SET LK-VALIDACION-NOTOK TO TRUE
+                 MOVE SPACES TO WS-MOTIVO-TEXTO-TMP
+                 STRING 'COD CONCEPTO INVALIDO(' DELIMITED BY SIZE
+                        LK-COD-CONCEPTO           DELIMITED BY SIZE
+                        ')'                       DELIMITED BY SIZE
+                   INTO WS-MOTIVO-TEXTO-TMP
+                 PERFORM 1900-AGREGAR-MOTIVO
+                    THRU 1900-AGREGAR-MOTIVO-EXIT
+              END-IF
+           END-IF.
+
+       1500-VALIDAR-CONCEPTO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1510-BUSCAR-CONCEPTO.
+
+           IF LK-COD-CONCEPTO EQUAL WS-CONCEPTO-COD(WS-IDX-CONCEPTO)
+              SET WS-CONCEPTO-OK TO TRUE
+              MOVE WS-CONCEPTO-DESC(WS-IDX-CONCEPTO) TO LK-DESC-CONCEPTO
+           END-IF.
+
+       1510-BUSCAR-CONCEPTO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1600-VERIFICAR-DUPLICADO.
+
+           OPEN INPUT TRANSACF.
+           IF WS-STATUS-TRANSACF EQUAL '00'
+              SET WS-HAY-MAS-REGISTROS TO TRUE
+              PERFORM 1610-COMPARAR-TRANSACF
+                 THRU 1610-COMPARAR-TRANSACF-EXIT
+                 UNTIL WS-NO-HAY-MAS-REGISTROS
+                    OR LK-ES-DUPLICADO
+              CLOSE TRANSACF
+           END-IF.
+
+           IF LK-ES-DUPLICADO
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE 'POSIBLE TRANSFERENCIA DUPLICADA'
+                TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1600-VERIFICAR-DUPLICADO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1610-COMPARAR-TRANSACF.
+
+           READ TRANSACF
+               AT END
+                  SET WS-NO-HAY-MAS-REGISTROS TO TRUE
+               NOT AT END
+                  IF TR-CUENTA-DEBITO  EQUAL LK-CUENTA-DEBITO
+                  AND TR-CUENTA-CREDITO EQUAL LK-CUENTA-CREDITO
+                  AND TR-IMPORTE         EQUAL LK-IMPORTE
+                  AND TR-FECHA           EQUAL LK-FECHA
+                     SET LK-ES-DUPLICADO TO TRUE
+                  END-IF
+           END-READ.
+
+       1610-COMPARAR-TRANSACF-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1700-CONVERTIR-MONEDA.
+
+           SET WS-TASA-NOTOK TO TRUE.
+
+           IF WS-CANT-TASAS > 0
+              PERFORM 1710-BUSCAR-TASA
+                 THRU 1710-BUSCAR-TASA-EXIT
+                 VARYING WS-IDX-TASA FROM 1 BY 1
+                 UNTIL WS-IDX-TASA > WS-CANT-TASAS
+                    OR WS-TASA-OK
+           END-IF.
+
+           IF WS-TASA-OK
+              COMPUTE LK-IMPORTE-CREDITO ROUNDED = LK-IMPORTE
+                                                  * LK-TASA-CAMBIO
+           ELSE
+              SET LK-VALIDACION-NOTOK TO TRUE
+              MOVE ZEROS TO LK-IMPORTE-CREDITO LK-TASA-CAMBIO
+              MOVE 'TASA DE CAMBIO NO DISPONIBLE' TO WS-MOTIVO-TEXTO-TMP
+              PERFORM 1900-AGREGAR-MOTIVO
+                 THRU 1900-AGREGAR-MOTIVO-EXIT
+           END-IF.
+
+       1700-CONVERTIR-MONEDA-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1710-BUSCAR-TASA.
+
+           IF WS-TASA-MON-ORIGEN(WS-IDX-TASA)  EQUAL LK-COD-MONEDA
+           AND WS-TASA-MON-DESTINO(WS-IDX-TASA)
+                                       EQUAL LK-COD-MONEDA-CREDITO
+              SET WS-TASA-OK TO TRUE
+              MOVE WS-TASA-VALOR(WS-IDX-TASA) TO LK-TASA-CAMBIO
+           END-IF.
+
+       1710-BUSCAR-TASA-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1800-REGISTRAR-RECHAZO.
+
+      *    Si RECHAZOS no esta disponible (o el WRITE falla) el motivo
+      *    no debe perderse en silencio: se deja constancia por
+      *    consola, ya que es el unico rastro que queda del rechazo.
+           IF WS-STATUS-RECHAZOS EQUAL '00'
+              MOVE LK-NRO-OPERACION  TO RE-NRO-OPERACION
+              MOVE LK-FECHA          TO RE-FECHA
+              MOVE LK-CUENTA-DEBITO  TO RE-CUENTA-DEBITO
+              MOVE LK-CUENTA-CREDITO TO RE-CUENTA-CREDITO
+              MOVE LK-IMPORTE        TO RE-IMPORTE
+              MOVE WS-MOTIVO-RECHAZO TO RE-MOTIVO-RECHAZO
+              WRITE RE-RECHAZO
+              IF WS-STATUS-RECHAZOS NOT EQUAL '00'
+                 DISPLAY 'Error grabando RECHAZOS, status '
+                    WS-STATUS-RECHAZOS ' - operacion '
+                    LK-NRO-OPERACION ' motivo: ' WS-MOTIVO-RECHAZO
+              END-IF
+           ELSE
+              DISPLAY 'RECHAZOS no disponible, status '
+                 WS-STATUS-RECHAZOS ' - operacion '
+                 LK-NRO-OPERACION ' motivo: ' WS-MOTIVO-RECHAZO
+           END-IF.
+
+       1800-REGISTRAR-RECHAZO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1900-AGREGAR-MOTIVO.
+
+      *    El separador y el motivo se agregan juntos, solo si los dos
+      *    entran completos en WS-MOTIVO-RECHAZO; si no queda lugar se
+      *    deja de agregar en lugar de cortar un motivo a la mitad de
+      *    una palabra o dejar un separador colgado al final. El largo
+      *    real del motivo se calcula recortando los espacios finales
+      *    (1905) en vez de usar DELIMITED BY con espacios dobles, que
+      *    corta mal cuando el motivo trae un valor con espacios
+      *    internos (por ejemplo una fecha mal tipeada, con blancos de
+      *    relleno antes del parentesis de cierre).
+           PERFORM 1905-CALCULAR-LARGO-MOTIVO
+              THRU 1905-CALCULAR-LARGO-MOTIVO-EXIT.
+
+           IF WS-PTR-MOTIVO = 1
+              IF WS-PTR-MOTIVO + WS-LARGO-MOTIVO - 1
+                                     <= LENGTH OF WS-MOTIVO-RECHAZO
+                 STRING WS-MOTIVO-TEXTO-TMP(1:WS-LARGO-MOTIVO)
+                                             DELIMITED BY SIZE
+                    INTO WS-MOTIVO-RECHAZO
+                    WITH POINTER WS-PTR-MOTIVO
+              END-IF
+           ELSE
+              IF WS-PTR-MOTIVO + 2 + WS-LARGO-MOTIVO - 1
+                                     <= LENGTH OF WS-MOTIVO-RECHAZO
+                 STRING '; ' DELIMITED BY SIZE
+                    INTO WS-MOTIVO-RECHAZO
+                    WITH POINTER WS-PTR-MOTIVO
+                 STRING WS-MOTIVO-TEXTO-TMP(1:WS-LARGO-MOTIVO)
+                                             DELIMITED BY SIZE
+                    INTO WS-MOTIVO-RECHAZO
+                    WITH POINTER WS-PTR-MOTIVO
+              END-IF
+           END-IF.
+
+       1900-AGREGAR-MOTIVO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1905-CALCULAR-LARGO-MOTIVO.
+
+           MOVE LENGTH OF WS-MOTIVO-TEXTO-TMP TO WS-LARGO-MOTIVO.
+           PERFORM 1906-RECORTAR-LARGO-MOTIVO
+              THRU 1906-RECORTAR-LARGO-MOTIVO-EXIT
+              UNTIL WS-LARGO-MOTIVO = 0
+                 OR WS-MOTIVO-TEXTO-TMP(WS-LARGO-MOTIVO:1)
+                                            NOT EQUAL SPACE.
+
+       1905-CALCULAR-LARGO-MOTIVO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       1906-RECORTAR-LARGO-MOTIVO.
+
+           SUBTRACT 1 FROM WS-LARGO-MOTIVO.
+
+       1906-RECORTAR-LARGO-MOTIVO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+      *    CTAMAEST y RECHAZOS quedan abiertos entre llamadas dentro de
+      *    una misma corrida (ver WS-PRIMERA-VEZ); CLINGDATO invoca
+      *    esta rutina en LK-MODO-FINALIZAR una sola vez, al terminar
+      *    el ingreso de transferencias, para cerrarlos en forma
+      *    explicita en lugar de dejarlo librado al cierre implicito
+      *    de fin de proceso.
+           IF NOT WS-ES-PRIMERA-VEZ
+              CLOSE CTAMAEST RECHAZOS
+           END-IF.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       END PROGRAM CLVALTRAN.
