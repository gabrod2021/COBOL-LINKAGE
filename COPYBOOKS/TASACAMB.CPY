@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      *  Registro de la tabla diaria de tasas de cambio (TASACAMB).
+      *----------------------------------------------------------------*
+       01 TC-TASA-CAMBIO.
+          05 TC-COD-MONEDA-ORIGEN              PIC X(02).
+          05 TC-COD-MONEDA-DESTINO             PIC X(02).
+          05 TC-FECHA-VIGENCIA                 PIC X(10).
+          05 TC-VALOR-TASA                     PIC 9(04)V9(06).
