@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  Registro del reporte de transferencias rechazadas (RECHAZOS).
+      *----------------------------------------------------------------*
+       01 RE-RECHAZO.
+          05 RE-NRO-OPERACION                  PIC 9(10).
+          05 RE-FECHA                          PIC X(10).
+          05 RE-CUENTA-DEBITO                  PIC X(22).
+          05 RE-CUENTA-CREDITO                 PIC X(22).
+          05 RE-IMPORTE                        PIC 9(10)V9(02).
+          05 RE-MOTIVO-RECHAZO                 PIC X(250).
