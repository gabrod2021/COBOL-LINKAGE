@@ -0,0 +1,268 @@
+      *----------------------------------------------------------------*
+      *  Purpose: Reporte de control / balanceo diario de transferencias
+      *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CLRESBAT.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACF ASSIGN TO "TRANSACF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACF.
+
+           SELECT RECHAZOS ASSIGN TO "RECHAZOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-RECHAZOS.
+
+           SELECT REPBAL ASSIGN TO "REPBAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-STATUS-REPBAL.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACF.
+           COPY TRANREG_TR.
+
+       FD  RECHAZOS.
+           COPY RECHAZO.
+
+       FD  REPBAL.
+       01  RB-LINEA                            PIC X(80).
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-INDICADORES-ARCHIVO.
+          05 WS-STATUS-TRANSACF                PIC X(02).
+          05 WS-STATUS-RECHAZOS                PIC X(02).
+          05 WS-STATUS-REPBAL                  PIC X(02).
+
+       01 WS-FIN-ARCHIVO                       PIC X(01).
+          88 WS-HAY-MAS-REGISTROS              VALUE 'N'.
+          88 WS-NO-HAY-MAS-REGISTROS           VALUE 'S'.
+
+      *    -- fecha del batch a reconciliar, para filtrar TRANSACF y
+      *       RECHAZOS a los registros de ese dia ---------------------*
+       01 WS-FECHA-PROCESO.
+          05 WS-FECHA-PROC-ANIO                PIC 9(04).
+          05 WS-FECHA-PROC-MES                 PIC 9(02).
+          05 WS-FECHA-PROC-DIA                 PIC 9(02).
+       01 WS-FECHA-PROCESO-TEXTO               PIC X(10).
+
+       01 WS-TOTALES.
+          05 WS-CANT-ACEPTADAS                 PIC 9(07) COMP
+                                                VALUE ZERO.
+          05 WS-CANT-RECHAZADAS                PIC 9(07) COMP
+                                                VALUE ZERO.
+          05 WS-CANT-PESOS                     PIC 9(07) COMP
+                                                VALUE ZERO.
+          05 WS-CANT-DOLARES                   PIC 9(07) COMP
+                                                VALUE ZERO.
+          05 WS-TOTAL-PESOS                    PIC 9(12)V9(02)
+                                                VALUE ZERO.
+          05 WS-TOTAL-DOLARES                  PIC 9(12)V9(02)
+                                                VALUE ZERO.
+
+       01 WS-LINEA-REPORTE                     PIC X(80).
+       01 WS-CANT-EDIT                         PIC ZZZZ.ZZ9.
+       01 WS-IMPORTE-EDIT                      PIC ZZZ.ZZZ.ZZZ.ZZ9,99.
+
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-PROCESAR-TRANSACF
+              THRU 2000-PROCESAR-TRANSACF-EXIT.
+
+           PERFORM 3000-PROCESAR-RECHAZOS
+              THRU 3000-PROCESAR-RECHAZOS-EXIT.
+
+           PERFORM 4000-EMITIR-REPORTE
+              THRU 4000-EMITIR-REPORTE-EXIT.
+
+           PERFORM 9000-FINALIZAR
+              THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+      *    La fecha de hoy es la que delimita el batch diario a
+      *    reconciliar: TRANSACF y RECHAZOS se acumulan entre corridas
+      *    (CL16EJ01.COB los abre con OPEN EXTEND), asi que sin este
+      *    filtro un dia de reporte volveria a totalizar los dias
+      *    anteriores ya reconciliados.
+           ACCEPT WS-FECHA-PROCESO FROM DATE YYYYMMDD.
+           STRING WS-FECHA-PROC-DIA  DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WS-FECHA-PROC-MES  DELIMITED BY SIZE
+                  '-'                DELIMITED BY SIZE
+                  WS-FECHA-PROC-ANIO DELIMITED BY SIZE
+             INTO WS-FECHA-PROCESO-TEXTO.
+
+           OPEN INPUT TRANSACF.
+           OPEN INPUT RECHAZOS.
+           OPEN OUTPUT REPBAL.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2000-PROCESAR-TRANSACF.
+
+           IF WS-STATUS-TRANSACF EQUAL '00'
+              SET WS-HAY-MAS-REGISTROS TO TRUE
+              PERFORM 2100-LEER-TRANSACF
+                 THRU 2100-LEER-TRANSACF-EXIT
+                 UNTIL WS-NO-HAY-MAS-REGISTROS
+           END-IF.
+
+       2000-PROCESAR-TRANSACF-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2100-LEER-TRANSACF.
+
+           READ TRANSACF
+               AT END
+                  SET WS-NO-HAY-MAS-REGISTROS TO TRUE
+               NOT AT END
+                  IF TR-FECHA EQUAL WS-FECHA-PROCESO-TEXTO
+                     ADD 1 TO WS-CANT-ACEPTADAS
+                     EVALUATE TR-COD-MONEDA
+                        WHEN '01'
+                           ADD 1 TO WS-CANT-PESOS
+                           ADD TR-IMPORTE TO WS-TOTAL-PESOS
+                        WHEN '02'
+                           ADD 1 TO WS-CANT-DOLARES
+                           ADD TR-IMPORTE TO WS-TOTAL-DOLARES
+                     END-EVALUATE
+                  END-IF
+           END-READ.
+
+       2100-LEER-TRANSACF-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       3000-PROCESAR-RECHAZOS.
+
+           IF WS-STATUS-RECHAZOS EQUAL '00'
+              SET WS-HAY-MAS-REGISTROS TO TRUE
+              PERFORM 3100-LEER-RECHAZOS
+                 THRU 3100-LEER-RECHAZOS-EXIT
+                 UNTIL WS-NO-HAY-MAS-REGISTROS
+           END-IF.
+
+       3000-PROCESAR-RECHAZOS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       3100-LEER-RECHAZOS.
+
+           READ RECHAZOS
+               AT END
+                  SET WS-NO-HAY-MAS-REGISTROS TO TRUE
+               NOT AT END
+                  IF RE-FECHA EQUAL WS-FECHA-PROCESO-TEXTO
+                     ADD 1 TO WS-CANT-RECHAZADAS
+                  END-IF
+           END-READ.
+
+       3100-LEER-RECHAZOS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       4000-EMITIR-REPORTE.
+
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'REPORTE DE CONTROL Y BALANCEO DE TRANSFERENCIAS'
+              DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE ALL '-' TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'FECHA DE PROCESO ..............: ' DELIMITED BY SIZE
+                  WS-FECHA-PROCESO-TEXTO               DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE WS-CANT-ACEPTADAS TO WS-CANT-EDIT.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'TRANSFERENCIAS ACEPTADAS ......: ' DELIMITED BY SIZE
+                  WS-CANT-EDIT                        DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE WS-CANT-RECHAZADAS TO WS-CANT-EDIT.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'TRANSFERENCIAS RECHAZADAS .....: ' DELIMITED BY SIZE
+                  WS-CANT-EDIT                        DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE WS-CANT-PESOS TO WS-CANT-EDIT.
+           MOVE WS-TOTAL-PESOS TO WS-IMPORTE-EDIT.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'MONEDA 01 (PESOS)  CANTIDAD ...: ' DELIMITED BY SIZE
+                  WS-CANT-EDIT                        DELIMITED BY SIZE
+                  '  IMPORTE: '                       DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT                     DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE WS-CANT-DOLARES TO WS-CANT-EDIT.
+           MOVE WS-TOTAL-DOLARES TO WS-IMPORTE-EDIT.
+           MOVE SPACES TO WS-LINEA-REPORTE.
+           STRING 'MONEDA 02 (DOLAR)  CANTIDAD ...: ' DELIMITED BY SIZE
+                  WS-CANT-EDIT                        DELIMITED BY SIZE
+                  '  IMPORTE: '                       DELIMITED BY SIZE
+                  WS-IMPORTE-EDIT                     DELIMITED BY SIZE
+              INTO WS-LINEA-REPORTE.
+           MOVE WS-LINEA-REPORTE TO RB-LINEA.
+           WRITE RB-LINEA.
+
+           MOVE ALL '-' TO RB-LINEA.
+           WRITE RB-LINEA.
+
+       4000-EMITIR-REPORTE-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE TRANSACF RECHAZOS REPBAL.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+
+       END PROGRAM CLRESBAT.
