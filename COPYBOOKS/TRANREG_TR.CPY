@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------*
+      *  Layout de la transferencia para el log TRANSACF.
+      *  COPY de COPYBOOKS/TRANREG.CPY (LINKAGE) con el prefijo TR- en
+      *  lugar de LK-, para que los campos y PIC queden definidos en un
+      *  unico lugar (TRANREG.CPY).
+      *----------------------------------------------------------------*
+       COPY TRANREG REPLACING ==LK-TRANSFERENCIAS==
+                        BY ==TR-TRANSFERENCIAS==
+                    ==LK-NRO-OPERACION==
+                        BY ==TR-NRO-OPERACION==
+                    ==LK-FECHA==
+                        BY ==TR-FECHA==
+                    ==LK-CUENTA-DEBITO==
+                        BY ==TR-CUENTA-DEBITO==
+                    ==LK-NRO-DOCUMENTO-D==
+                        BY ==TR-NRO-DOCUMENTO-D==
+                    ==LK-CUENTA-CREDITO==
+                        BY ==TR-CUENTA-CREDITO==
+                    ==LK-NRO-DOCUMENTO-C==
+                        BY ==TR-NRO-DOCUMENTO-C==
+                    ==LK-COD-MONEDA-CREDITO==
+                        BY ==TR-COD-MONEDA-CREDITO==
+                    ==LK-COD-MONEDA==
+                        BY ==TR-COD-MONEDA==
+                    ==LK-IMPORTE-CREDITO==
+                        BY ==TR-IMPORTE-CREDITO==
+                    ==LK-IMPORTE==
+                        BY ==TR-IMPORTE==
+                    ==LK-TASA-CAMBIO==
+                        BY ==TR-TASA-CAMBIO==
+                    ==LK-COD-CONCEPTO==
+                        BY ==TR-COD-CONCEPTO==
+                    ==LK-DESC-CONCEPTO==
+                        BY ==TR-DESC-CONCEPTO==
+                    ==LK-OBSERVACION==
+                        BY ==TR-OBSERVACION==
+                    ==LK-ESTADO-VALIDACION==
+                        BY ==TR-ESTADO-VALIDACION==
+                    ==LK-VALIDACION-OK==
+                        BY ==TR-VALIDACION-OK==
+                    ==LK-VALIDACION-NOTOK==
+                        BY ==TR-VALIDACION-NOTOK==
+                    ==LK-ESTADO-POSTEO==
+                        BY ==TR-ESTADO-POSTEO==
+                    ==LK-POSTEO-PENDIENTE==
+                        BY ==TR-POSTEO-PENDIENTE==
+                    ==LK-POSTEO-REALIZADO==
+                        BY ==TR-POSTEO-REALIZADO==
+                    ==LK-POSTEO-NA==
+                        BY ==TR-POSTEO-NA==
+                    ==LK-INDICADOR-DUPLICADO==
+                        BY ==TR-INDICADOR-DUPLICADO==
+                    ==LK-ES-DUPLICADO==
+                        BY ==TR-ES-DUPLICADO==
+                    ==LK-NO-ES-DUPLICADO==
+                        BY ==TR-NO-ES-DUPLICADO==.
