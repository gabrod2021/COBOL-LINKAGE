@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *  Registro de la tabla de codigos de concepto (CONCTAB).
+      *----------------------------------------------------------------*
+       01 CC-CONCEPTO.
+          05 CC-COD-CONCEPTO                   PIC X(03).
+          05 CC-DESCRIPCION                    PIC X(30).
