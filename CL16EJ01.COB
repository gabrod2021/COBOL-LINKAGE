@@ -1,91 +1,251 @@
-      *----------------------------------------------------------------*
-      *
-      *
-      *----------------------------------------------------------------*
-       IDENTIFICATION DIVISION.
-
-       PROGRAM-ID. CLINGDATO.
-
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
-       DECIMAL-POINT IS COMMA.
-
-
-       DATA DIVISION.
-
-
-       WORKING-STORAGE SECTION.
-
-
-       01 WS-VARIABES.
-          05 WS-LINEA                          PIC X(72) VALUE ALL '-'.
-
-
-       01 WS-TRANSFERENCIAS.
-          05 WS-NRO-OPERACION                  PIC 9(10).
-          05 WS-FECHA                          PIC X(10).
-          05 WS-CUENTA-DEBITO                  PIC X(22).
-          05 WS-NRO-DOCUMENTO-D                PIC X(15).
-          05 WS-CUENTA-CREDITO                 PIC X(22).
-          05 WS-NRO-DOCUMENTO-C                PIC X(15).
-          05 WS-COD-MONEDA                     PIC X(02).
-          05 WS-IMPORTE                        PIC 9(10)V9(02).
-          05 WS-COD-CONCEPTO                   PIC X(03).
-          05 WS-OBSERVACION                    PIC X(11).
-
-
-       PROCEDURE DIVISION.
-      *----------------------------------------------------------------*
-
-           PERFORM 1000-INGRESAR-DATOS
-              THRU 1000-INGRESAR-DATOS-EXIT.
-
-
-           CALL 'CLVALTRAN' USING WS-TRANSFERENCIAS.
-
-           STOP RUN.
-
-
-      *----------------------------------------------------------------*
-       1000-INGRESAR-DATOS.
-
-
-           MOVE 1 TO  WS-NRO-OPERACION.
-
-           DISPLAY 'Ingresar Fecha acreditar(dd-mm-aaaa) '
-           ACCEPT WS-FECHA.
-
-           DISPLAY 'Ingresar numero de Cuenta a debitar '
-           ACCEPT WS-CUENTA-DEBITO.
-
-           DISPLAY 'Ingresar numero de documento de origen  '
-           ACCEPT WS-NRO-DOCUMENTO-D.
-
-           DISPLAY 'Ingresar numero de Cuenta a acreditar '
-           ACCEPT WS-CUENTA-CREDITO.
-
-           DISPLAY 'Ingresar numero de documento de destino  '
-           ACCEPT WS-NRO-DOCUMENTO-C.
-
-
-           DISPLAY 'Ingresar importe de la operacion '
-           ACCEPT WS-IMPORTE.
-
-
-           DISPLAY 'Ingresar codido de moneda (01-pesos 02-dolar)  '
-           ACCEPT WS-COD-MONEDA.
-
-           DISPLAY 'Ingresar codigo de concpeto(VAR-ALQ-FAC-HON) '
-           ACCEPT WS-COD-CONCEPTO.
-
-
-           DISPLAY WS-LINEA.
-           DISPLAY 'Ingresar Mensaje adisional'
-           ACCEPT WS-OBSERVACION.
-
-       1000-INGRESAR-DATOS-EXIT.
-           EXIT.
-
-
-       END PROGRAM CLINGDATO.
+      *----------------------------------------------------------------*
+      *
+      *
+      *----------------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. CLINGDATO.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+       DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACF ASSIGN TO "TRANSACF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-TRANSACF.
+
+           SELECT POSTEOIF ASSIGN TO "POSTEOIF"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-POSTEOIF.
+
+           SELECT CONTADOR ASSIGN TO "CONTADOR"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-STATUS-CONTADOR.
+
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  TRANSACF.
+           COPY TRANREG_TR.
+
+       FD  POSTEOIF.
+           COPY TRANREG_PO.
+
+       FD  CONTADOR.
+           COPY CONTADOR.
+
+
+       WORKING-STORAGE SECTION.
+
+       01 WS-VARIABES.
+          05 WS-LINEA                          PIC X(72) VALUE ALL '-'.
+
+       COPY TRANREG_WS.
+
+       01 WS-ULTIMO-NRO-OPERACION              PIC 9(10) VALUE ZERO.
+
+       01 WS-INDICADORES.
+          05 WS-STATUS-TRANSACF                PIC X(02).
+          05 WS-STATUS-POSTEOIF                PIC X(02).
+          05 WS-STATUS-CONTADOR                PIC X(02).
+          05 WS-CONTINUAR                      PIC X(01) VALUE 'S'.
+             88 WS-INGRESAR-OTRA               VALUE 'S' 's'.
+             88 WS-FINALIZAR                   VALUE 'N' 'n'.
+          05 WS-MODO-LLAMADA                   PIC X(01) VALUE 'N'.
+
+
+       PROCEDURE DIVISION.
+      *----------------------------------------------------------------*
+
+           PERFORM 1000-INICIALIZAR
+              THRU 1000-INICIALIZAR-EXIT.
+
+           PERFORM 2000-INGRESAR-DATOS
+              THRU 2000-INGRESAR-DATOS-EXIT
+              UNTIL WS-FINALIZAR.
+
+           PERFORM 2900-FINALIZAR-CLVALTRAN
+              THRU 2900-FINALIZAR-CLVALTRAN-EXIT.
+
+           PERFORM 9000-FINALIZAR
+              THRU 9000-FINALIZAR-EXIT.
+
+           STOP RUN.
+
+
+      *----------------------------------------------------------------*
+       1000-INICIALIZAR.
+
+           OPEN EXTEND TRANSACF.
+           IF WS-STATUS-TRANSACF EQUAL '35'
+              OPEN OUTPUT TRANSACF
+              CLOSE TRANSACF
+              OPEN EXTEND TRANSACF
+           END-IF.
+
+           OPEN EXTEND POSTEOIF.
+           IF WS-STATUS-POSTEOIF EQUAL '35'
+              OPEN OUTPUT POSTEOIF
+              CLOSE POSTEOIF
+              OPEN EXTEND POSTEOIF
+           END-IF.
+
+           OPEN I-O CONTADOR.
+           IF WS-STATUS-CONTADOR EQUAL '35'
+              OPEN OUTPUT CONTADOR
+              MOVE ZERO TO CT-ULTIMO-NRO-OPERACION
+              WRITE CT-CONTADOR
+              CLOSE CONTADOR
+              OPEN I-O CONTADOR
+           END-IF.
+
+           READ CONTADOR.
+           MOVE CT-ULTIMO-NRO-OPERACION TO WS-ULTIMO-NRO-OPERACION.
+
+       1000-INICIALIZAR-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2000-INGRESAR-DATOS.
+
+           ADD 1 TO WS-ULTIMO-NRO-OPERACION.
+           MOVE WS-ULTIMO-NRO-OPERACION TO WS-NRO-OPERACION.
+
+           DISPLAY WS-LINEA.
+           DISPLAY 'Operacion numero ' WS-NRO-OPERACION.
+
+           DISPLAY 'Ingresar Fecha acreditar(dd-mm-aaaa) '
+           ACCEPT WS-FECHA.
+
+           DISPLAY 'Ingresar numero de Cuenta a debitar '
+           ACCEPT WS-CUENTA-DEBITO.
+
+           DISPLAY 'Ingresar numero de documento de origen  '
+           ACCEPT WS-NRO-DOCUMENTO-D.
+
+           DISPLAY 'Ingresar numero de Cuenta a acreditar '
+           ACCEPT WS-CUENTA-CREDITO.
+
+           DISPLAY 'Ingresar numero de documento de destino  '
+           ACCEPT WS-NRO-DOCUMENTO-C.
+
+
+           DISPLAY 'Ingresar importe de la operacion '
+           ACCEPT WS-IMPORTE.
+
+
+           DISPLAY 'Cod. moneda a debitar (01-pesos 02-dolar) '
+           ACCEPT WS-COD-MONEDA.
+
+           DISPLAY 'Cod. moneda a acreditar (01-pesos 02-dolar) '
+           ACCEPT WS-COD-MONEDA-CREDITO.
+
+           DISPLAY 'Ingresar codigo de concpeto(VAR-ALQ-FAC-HON) '
+           ACCEPT WS-COD-CONCEPTO.
+
+
+           DISPLAY WS-LINEA.
+           DISPLAY 'Ingresar Mensaje adisional'
+           ACCEPT WS-OBSERVACION.
+
+           MOVE 'N' TO WS-MODO-LLAMADA.
+           CALL 'CLVALTRAN' USING WS-TRANSFERENCIAS WS-MODO-LLAMADA.
+
+           PERFORM 2100-GRABAR-RESULTADO
+              THRU 2100-GRABAR-RESULTADO-EXIT.
+
+           PERFORM 2200-ACTUALIZAR-CONTADOR
+              THRU 2200-ACTUALIZAR-CONTADOR-EXIT.
+
+           DISPLAY WS-LINEA.
+           DISPLAY 'Desea ingresar otra transferencia? (S/N) '
+           ACCEPT WS-CONTINUAR.
+
+       2000-INGRESAR-DATOS-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2100-GRABAR-RESULTADO.
+
+           IF WS-VALIDACION-OK
+              MOVE WS-TRANSFERENCIAS TO TR-TRANSFERENCIAS
+              WRITE TR-TRANSFERENCIAS
+
+              MOVE WS-TRANSFERENCIAS TO PO-TRANSFERENCIAS
+              WRITE PO-TRANSFERENCIAS
+
+              IF WS-STATUS-TRANSACF NOT EQUAL '00'
+              OR WS-STATUS-POSTEOIF NOT EQUAL '00'
+                 DISPLAY 'Transferencia ' WS-NRO-OPERACION
+                    ' aceptada pero con error al grabar, status '
+                    WS-STATUS-TRANSACF '/' WS-STATUS-POSTEOIF
+              ELSE
+                 DISPLAY 'Transferencia ' WS-NRO-OPERACION
+                    ' aceptada y registrada.'
+              END-IF
+           ELSE
+              DISPLAY 'Transferencia ' WS-NRO-OPERACION
+                 ' rechazada. Ver reporte de rechazos.'
+           END-IF.
+
+       2100-GRABAR-RESULTADO-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2200-ACTUALIZAR-CONTADOR.
+
+      *    CONTADOR es secuencial de un solo registro: REWRITE solo es
+      *    valido a continuacion de un READ sobre ese mismo registro,
+      *    asi que se reabre y relee antes de cada actualizacion en
+      *    lugar de confiar en el READ hecho una sola vez al inicio.
+           CLOSE CONTADOR.
+           OPEN I-O CONTADOR.
+           READ CONTADOR.
+           IF WS-STATUS-CONTADOR NOT EQUAL '00'
+              DISPLAY 'Error leyendo CONTADOR, status '
+                 WS-STATUS-CONTADOR
+           ELSE
+              MOVE WS-ULTIMO-NRO-OPERACION TO CT-ULTIMO-NRO-OPERACION
+              REWRITE CT-CONTADOR
+              IF WS-STATUS-CONTADOR NOT EQUAL '00'
+                 DISPLAY 'Error grabando CONTADOR, status '
+                    WS-STATUS-CONTADOR
+              END-IF
+           END-IF.
+
+       2200-ACTUALIZAR-CONTADOR-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       2900-FINALIZAR-CLVALTRAN.
+
+      *    Llamada final en modo 'F' para que CLVALTRAN cierre los
+      *    archivos que mantiene abiertos entre transferencias
+      *    (CTAMAEST, RECHAZOS) en lugar de depender del cierre
+      *    implicito de fin de proceso.
+           MOVE 'F' TO WS-MODO-LLAMADA.
+           CALL 'CLVALTRAN' USING WS-TRANSFERENCIAS WS-MODO-LLAMADA.
+
+       2900-FINALIZAR-CLVALTRAN-EXIT.
+           EXIT.
+
+
+      *----------------------------------------------------------------*
+       9000-FINALIZAR.
+
+           CLOSE TRANSACF POSTEOIF CONTADOR.
+
+       9000-FINALIZAR-EXIT.
+           EXIT.
+
+
+       END PROGRAM CLINGDATO.
