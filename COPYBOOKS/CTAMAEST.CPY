@@ -0,0 +1,10 @@
+      *----------------------------------------------------------------*
+      *  Registro del maestro de cuentas (CTAMAEST).
+      *----------------------------------------------------------------*
+       01 CM-CUENTA.
+          05 CM-NRO-CUENTA                     PIC X(22).
+          05 CM-COD-MONEDA                     PIC X(02).
+          05 CM-ESTADO-CUENTA                  PIC X(01).
+             88 CM-CUENTA-ABIERTA              VALUE 'A'.
+             88 CM-CUENTA-CERRADA              VALUE 'C'.
+          05 CM-NOMBRE-TITULAR                 PIC X(30).
