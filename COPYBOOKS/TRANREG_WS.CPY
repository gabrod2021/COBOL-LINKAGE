@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------*
+      *  Layout de la transferencia para WORKING-STORAGE.
+      *  COPY de COPYBOOKS/TRANREG.CPY (LINKAGE) con el prefijo WS- en
+      *  lugar de LK-, para que los campos y PIC queden definidos en un
+      *  unico lugar (TRANREG.CPY).
+      *----------------------------------------------------------------*
+       COPY TRANREG REPLACING ==LK-TRANSFERENCIAS==
+                        BY ==WS-TRANSFERENCIAS==
+                    ==LK-NRO-OPERACION==
+                        BY ==WS-NRO-OPERACION==
+                    ==LK-FECHA==
+                        BY ==WS-FECHA==
+                    ==LK-CUENTA-DEBITO==
+                        BY ==WS-CUENTA-DEBITO==
+                    ==LK-NRO-DOCUMENTO-D==
+                        BY ==WS-NRO-DOCUMENTO-D==
+                    ==LK-CUENTA-CREDITO==
+                        BY ==WS-CUENTA-CREDITO==
+                    ==LK-NRO-DOCUMENTO-C==
+                        BY ==WS-NRO-DOCUMENTO-C==
+                    ==LK-COD-MONEDA-CREDITO==
+                        BY ==WS-COD-MONEDA-CREDITO==
+                    ==LK-COD-MONEDA==
+                        BY ==WS-COD-MONEDA==
+                    ==LK-IMPORTE-CREDITO==
+                        BY ==WS-IMPORTE-CREDITO==
+                    ==LK-IMPORTE==
+                        BY ==WS-IMPORTE==
+                    ==LK-TASA-CAMBIO==
+                        BY ==WS-TASA-CAMBIO==
+                    ==LK-COD-CONCEPTO==
+                        BY ==WS-COD-CONCEPTO==
+                    ==LK-DESC-CONCEPTO==
+                        BY ==WS-DESC-CONCEPTO==
+                    ==LK-OBSERVACION==
+                        BY ==WS-OBSERVACION==
+                    ==LK-ESTADO-VALIDACION==
+                        BY ==WS-ESTADO-VALIDACION==
+                    ==LK-VALIDACION-OK==
+                        BY ==WS-VALIDACION-OK==
+                    ==LK-VALIDACION-NOTOK==
+                        BY ==WS-VALIDACION-NOTOK==
+                    ==LK-ESTADO-POSTEO==
+                        BY ==WS-ESTADO-POSTEO==
+                    ==LK-POSTEO-PENDIENTE==
+                        BY ==WS-POSTEO-PENDIENTE==
+                    ==LK-POSTEO-REALIZADO==
+                        BY ==WS-POSTEO-REALIZADO==
+                    ==LK-POSTEO-NA==
+                        BY ==WS-POSTEO-NA==
+                    ==LK-INDICADOR-DUPLICADO==
+                        BY ==WS-INDICADOR-DUPLICADO==
+                    ==LK-ES-DUPLICADO==
+                        BY ==WS-ES-DUPLICADO==
+                    ==LK-NO-ES-DUPLICADO==
+                        BY ==WS-NO-ES-DUPLICADO==.
