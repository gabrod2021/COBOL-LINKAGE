@@ -0,0 +1,6 @@
+      *----------------------------------------------------------------*
+      *  Registro del contador persistente de numero de operacion
+      *  (CONTADOR).
+      *----------------------------------------------------------------*
+       01 CT-CONTADOR.
+          05 CT-ULTIMO-NRO-OPERACION           PIC 9(10).
