@@ -0,0 +1,56 @@
+      *----------------------------------------------------------------*
+      *  Layout de la transferencia para la interfaz POSTEOIF.
+      *  COPY de COPYBOOKS/TRANREG.CPY (LINKAGE) con el prefijo PO- en
+      *  lugar de LK-, para que los campos y PIC queden definidos en un
+      *  unico lugar (TRANREG.CPY).
+      *----------------------------------------------------------------*
+       COPY TRANREG REPLACING ==LK-TRANSFERENCIAS==
+                        BY ==PO-TRANSFERENCIAS==
+                    ==LK-NRO-OPERACION==
+                        BY ==PO-NRO-OPERACION==
+                    ==LK-FECHA==
+                        BY ==PO-FECHA==
+                    ==LK-CUENTA-DEBITO==
+                        BY ==PO-CUENTA-DEBITO==
+                    ==LK-NRO-DOCUMENTO-D==
+                        BY ==PO-NRO-DOCUMENTO-D==
+                    ==LK-CUENTA-CREDITO==
+                        BY ==PO-CUENTA-CREDITO==
+                    ==LK-NRO-DOCUMENTO-C==
+                        BY ==PO-NRO-DOCUMENTO-C==
+                    ==LK-COD-MONEDA-CREDITO==
+                        BY ==PO-COD-MONEDA-CREDITO==
+                    ==LK-COD-MONEDA==
+                        BY ==PO-COD-MONEDA==
+                    ==LK-IMPORTE-CREDITO==
+                        BY ==PO-IMPORTE-CREDITO==
+                    ==LK-IMPORTE==
+                        BY ==PO-IMPORTE==
+                    ==LK-TASA-CAMBIO==
+                        BY ==PO-TASA-CAMBIO==
+                    ==LK-COD-CONCEPTO==
+                        BY ==PO-COD-CONCEPTO==
+                    ==LK-DESC-CONCEPTO==
+                        BY ==PO-DESC-CONCEPTO==
+                    ==LK-OBSERVACION==
+                        BY ==PO-OBSERVACION==
+                    ==LK-ESTADO-VALIDACION==
+                        BY ==PO-ESTADO-VALIDACION==
+                    ==LK-VALIDACION-OK==
+                        BY ==PO-VALIDACION-OK==
+                    ==LK-VALIDACION-NOTOK==
+                        BY ==PO-VALIDACION-NOTOK==
+                    ==LK-ESTADO-POSTEO==
+                        BY ==PO-ESTADO-POSTEO==
+                    ==LK-POSTEO-PENDIENTE==
+                        BY ==PO-POSTEO-PENDIENTE==
+                    ==LK-POSTEO-REALIZADO==
+                        BY ==PO-POSTEO-REALIZADO==
+                    ==LK-POSTEO-NA==
+                        BY ==PO-POSTEO-NA==
+                    ==LK-INDICADOR-DUPLICADO==
+                        BY ==PO-INDICADOR-DUPLICADO==
+                    ==LK-ES-DUPLICADO==
+                        BY ==PO-ES-DUPLICADO==
+                    ==LK-NO-ES-DUPLICADO==
+                        BY ==PO-NO-ES-DUPLICADO==.
