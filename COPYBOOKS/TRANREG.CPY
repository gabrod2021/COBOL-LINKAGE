@@ -0,0 +1,30 @@
+      *----------------------------------------------------------------*
+      *  Layout comun de la transferencia.  Se copia con REPLACING
+      *  LK- BY <prefijo> segun el uso (LINKAGE, registro de archivo
+      *  o area de trabajo).
+      *----------------------------------------------------------------*
+       01 LK-TRANSFERENCIAS.
+          05 LK-NRO-OPERACION                  PIC 9(10).
+          05 LK-FECHA                          PIC X(10).
+          05 LK-CUENTA-DEBITO                  PIC X(22).
+          05 LK-NRO-DOCUMENTO-D                PIC X(15).
+          05 LK-CUENTA-CREDITO                 PIC X(22).
+          05 LK-NRO-DOCUMENTO-C                PIC X(15).
+          05 LK-COD-MONEDA                     PIC X(02).
+          05 LK-COD-MONEDA-CREDITO             PIC X(02).
+          05 LK-IMPORTE                        PIC 9(10)V9(02).
+          05 LK-IMPORTE-CREDITO                PIC 9(10)V9(02).
+          05 LK-TASA-CAMBIO                    PIC 9(04)V9(06).
+          05 LK-COD-CONCEPTO                   PIC X(03).
+          05 LK-DESC-CONCEPTO                  PIC X(30).
+          05 LK-OBSERVACION                    PIC X(11).
+          05 LK-ESTADO-VALIDACION              PIC X(01).
+             88 LK-VALIDACION-OK               VALUE 'S'.
+             88 LK-VALIDACION-NOTOK            VALUE 'N'.
+          05 LK-ESTADO-POSTEO                  PIC X(01).
+             88 LK-POSTEO-PENDIENTE            VALUE 'P'.
+             88 LK-POSTEO-REALIZADO            VALUE 'R'.
+             88 LK-POSTEO-NA                   VALUE ' '.
+          05 LK-INDICADOR-DUPLICADO            PIC X(01).
+             88 LK-ES-DUPLICADO                VALUE 'S'.
+             88 LK-NO-ES-DUPLICADO             VALUE 'N'.
